@@ -0,0 +1,37 @@
+module Sort
+
+*> Sorts In-File into Out-File using the SORT verb, keyed by Key-List.
+*> Key-List is a comma-separated list of "ASCENDING|DESCENDING field-name"
+*> entries, e.g. "ASCENDING ACCT-NO, DESCENDING TRAN-DATE", evaluated the
+*> same way SORT ... ON ASCENDING/DESCENDING KEY would.
+program-id Sort-File export
+    data division
+        linkage section
+        *> Path or DD-name of the unsorted input file
+        01 In-File Display
+        *> Path or DD-name the sorted output is written to
+        01 Out-File Display
+        *> Comma-separated "ASCENDING|DESCENDING field-name" key list
+        01 Key-List Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using In-File, Out-File, Key-List
+                       returning Status
+end
+
+*> Merges the pre-sorted files named in In-File-List into Out-File,
+*> preserving order across files per Key-List, the same way MERGE does.
+program-id Merge-Files export
+    data division
+        linkage section
+        *> Comma-separated list of pre-sorted input files
+        01 In-File-List Display
+        *> Path or DD-name the merged output is written to
+        01 Out-File Display
+        *> Comma-separated "ASCENDING|DESCENDING field-name" key list
+        01 Key-List Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using In-File-List, Out-File, Key-List
+                       returning Status
+end
