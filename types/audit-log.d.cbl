@@ -0,0 +1,40 @@
+module Audit-Log
+
+*> Opens the persistent audit-log file that Log-Entry appends to for
+*> the given job. Job-Name is written alongside every entry so a shared
+*> log can be filtered per job.
+program-id Log-Open export
+    data division
+        linkage section
+        *> Job or program name entries are tagged with
+        01 Job-Name Display
+        *> Path or DD-name of the audit-log file
+        01 Log-File Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using Job-Name, Log-File
+                       returning Status
+end
+
+*> Appends a timestamped, job-tagged entry to the open audit log.
+*> Mirrors Sys::Console-Display's Msg linkage, but the message survives
+*> the run instead of only reaching the terminal.
+program-id Log-Entry export
+    data division
+        linkage section
+        *> A string to record
+        01 Msg Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using Msg
+                       returning Status
+end
+
+*> Closes the audit log opened with Log-Open.
+program-id Log-Close export
+    data division
+        linkage section
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division returning Status
+end
