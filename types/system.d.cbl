@@ -1,19 +1,36 @@
 module System
 
 *> Formats a COMP-2 value.
+*> Fmt follows PICTURE-style editing (9, Z, ., ,, +, -, $) plus signed
+*> currency editing: a trailing "CR" or "DB" flags a negative value with
+*> the corresponding suffix instead of a sign (blank when non-negative,
+*> mirroring PICTURE SIGN), a leading "$" floats to the digit immediately
+*> before the first significant digit, and wrapping the pattern in
+*> parentheses, e.g. "(ZZZ,ZZ9.99)", renders negatives parenthesized
+*> instead of signed.
 program-id Format-Comp-2 export
         data division
                 linkage section
                 *> A value to format
                 01 Val Comp-2
+                *> Format pattern to use
+                01 Fmt Display
                 *> Formatted string
                 01 Str Display
 
         procedure division using     Val
+                                     Fmt
                            returning Str
 end
 
 *> Formats a COMP-4 value.
+*> Fmt follows PICTURE-style editing (9, Z, ., ,, +, -, $) plus signed
+*> currency editing: a trailing "CR" or "DB" flags a negative value with
+*> the corresponding suffix instead of a sign (blank when non-negative,
+*> mirroring PICTURE SIGN), a leading "$" floats to the digit immediately
+*> before the first significant digit, and wrapping the pattern in
+*> parentheses, e.g. "(ZZZ,ZZ9.99)", renders negatives parenthesized
+*> instead of signed.
 program-id Format-Comp-4 export
         data division
                 linkage section
@@ -30,6 +47,8 @@ program-id Format-Comp-4 export
 end
 
 *> Formats a Display value.
+*> Fmt accepts the same CR/DB and floating-currency editing as
+*> Format-Comp-4.
 program-id Format-Display export
         data division
                 linkage section
@@ -54,3 +73,45 @@ program-id Console-Write export
 
         procedure division using Msg
 end
+
+*> Writes a restart record for the current job/program so a rerun can
+*> resume from Last-Key instead of reprocessing from record one.
+program-id Checkpoint-Save export
+        data division
+                linkage section
+                *> Job or program name the checkpoint belongs to
+                01 Job-Name Display
+                *> Key of the last record successfully processed
+                01 Last-Key Display
+                *> Caller-defined state to save alongside Last-Key
+                01 Program-State Display
+                *> Two-digit FILE STATUS style return code
+                01 Status Display
+
+        procedure division using     Job-Name
+                                     Last-Key
+                                     Program-State
+                           returning Status
+end
+
+*> Reads back the most recent checkpoint for Job-Name so the caller can
+*> resume from Last-Key. This is a keyed lookup by Job-Name, so Status
+*> comes back "23" (no record found) on the first-ever run of a job, the
+*> same code an indexed READ by key would return.
+program-id Checkpoint-Restore export
+        data division
+                linkage section
+                *> Job or program name the checkpoint belongs to
+                01 Job-Name Display
+                *> Key of the last record successfully processed
+                01 Last-Key Display
+                *> Caller-defined state restored alongside Last-Key
+                01 Program-State Display
+                *> Two-digit FILE STATUS style return code
+                01 Status Display
+
+        procedure division using     Job-Name
+                                     Last-Key
+                                     Program-State
+                           returning Status
+end
