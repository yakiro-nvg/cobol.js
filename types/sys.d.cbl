@@ -1,6 +1,13 @@
 module Sys
 
-*> Formats a value as string
+*> Formats a value as string.
+*> Fmt follows PICTURE-style editing (9, Z, ., ,, +, -, $) plus signed
+*> currency editing: a trailing "CR" or "DB" flags a negative value with
+*> the corresponding suffix instead of a sign (blank when non-negative,
+*> mirroring PICTURE SIGN), a leading "$" floats to the digit immediately
+*> before the first significant digit, and wrapping the pattern in
+*> parentheses, e.g. "(ZZZ,ZZ9.99)", renders negatives parenthesized
+*> instead of signed.
 program-id Format export
     *> Match a Comp-2
     data division
