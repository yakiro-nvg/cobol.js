@@ -0,0 +1,47 @@
+module Call-Service
+
+*> Makes an outbound REST call and returns the response body formatted
+*> per Fmt, the same Val/Fmt/Str shape Sys::Format already uses. Val
+*> carries the request body (blank for a GET); Fmt selects how the
+*> response is rendered back into Str.
+program-id Call-Rest export
+    data division
+        linkage section
+        *> HTTP method, e.g. "GET" or "POST"
+        01 Method Display
+        *> Target URL
+        01 Url Display
+        *> Request body; blank when Method has none
+        01 Val Display
+        *> Response format pattern to use
+        01 Fmt Display
+        *> Two-digit FILE STATUS style return code; "00" means the call
+        *> completed and a response was received, regardless of the HTTP
+        *> status the remote end returned
+        01 Status Display
+        *> HTTP status code of the response, e.g. "200" or "404"
+        01 Http-Status Display
+        *> Formatted response body
+        01 Str Display
+    procedure division using Method, Url, Val, Fmt, Status, Http-Status
+                       returning Str
+end
+
+*> Makes an outbound database lookup and returns the result formatted
+*> per Fmt. Val carries the query/statement to run.
+program-id Call-Db export
+    data division
+        linkage section
+        *> Name of the configured database connection to use
+        01 Connection Display
+        *> Query or statement to run
+        01 Val Display
+        *> Response format pattern to use
+        01 Fmt Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+        *> Formatted result
+        01 Str Display
+    procedure division using Connection, Val, Fmt, Status
+                       returning Str
+end
