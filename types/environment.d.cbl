@@ -0,0 +1,34 @@
+module Environment
+
+*> Reads a positional JCL PARM-style job parameter by number (1-based).
+program-id Accept-Parameter export
+    data division
+        linkage section
+        *> 1-based position of the parameter to read
+        01 Param-Number Comp-4
+        *> Parameter value, or spaces if none was passed
+        01 Param-Value Display
+    procedure division using Param-Number
+                       returning Param-Value
+end
+
+*> Reads an operating-system environment variable by name.
+program-id Get-Env export
+    data division
+        linkage section
+        *> Name of the environment variable to read
+        01 Var-Name Display
+        *> Value of the environment variable, or spaces if unset
+        01 Var-Value Display
+    procedure division using Var-Name
+                       returning Var-Value
+end
+
+*> Returns the name of the job the current run was submitted under.
+program-id Job-Name export
+    data division
+        linkage section
+        *> Name of the current job
+        01 Name Display
+    procedure division returning Name
+end
