@@ -0,0 +1,66 @@
+module Date
+
+*> Returns today's business date as CCYYMMDD, the same layout
+*> FUNCTION CURRENT-DATE uses for its date portion.
+program-id Current-Date export
+    data division
+        linkage section
+        *> Today's date as CCYYMMDD
+        01 Today Display
+    procedure division returning Today
+end
+
+*> Adds (or subtracts, for a negative Num-Days) whole days to Base-Date.
+program-id Add-Days export
+    data division
+        linkage section
+        *> Starting date as CCYYMMDD
+        01 Base-Date Display
+        *> Number of days to add; negative to subtract
+        01 Num-Days Comp-4
+        *> Resulting date as CCYYMMDD
+        01 Result-Date Display
+    procedure division using Base-Date, Num-Days
+                       returning Result-Date
+end
+
+*> Converts a CCYYMMDD date to its Julian form CCYYDDD, the same
+*> conversion FUNCTION INTEGER-OF-DATE/DAY-OF-INTEGER pair around.
+program-id To-Julian export
+    data division
+        linkage section
+        *> Date as CCYYMMDD
+        01 Greg-Date Display
+        *> Date as CCYYDDD
+        01 Julian-Date Display
+    procedure division using Greg-Date
+                       returning Julian-Date
+end
+
+*> Converts a Julian CCYYDDD date back to CCYYMMDD.
+program-id From-Julian export
+    data division
+        linkage section
+        *> Date as CCYYDDD
+        01 Julian-Date Display
+        *> Date as CCYYMMDD
+        01 Greg-Date Display
+    procedure division using Julian-Date
+                       returning Greg-Date
+end
+
+*> Resolves the fiscal period a date falls in given the fiscal calendar's
+*> year-start month. Returned as CCYYPP, e.g. period 2 of fiscal year
+*> 2026 is "202602".
+program-id Fiscal-Period-Of export
+    data division
+        linkage section
+        *> Date as CCYYMMDD
+        01 A-Date Display
+        *> Month (01-12) the fiscal year starts on
+        01 Fiscal-Start-Month Comp-4
+        *> Fiscal period as CCYYPP
+        01 Fiscal-Period Display
+    procedure division using A-Date, Fiscal-Start-Month
+                       returning Fiscal-Period
+end
