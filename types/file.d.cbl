@@ -0,0 +1,97 @@
+module File
+
+*> Opens a data file for sequential, indexed, or relative access.
+*> Organization is one of "SEQUENTIAL", "INDEXED", "RELATIVE".
+*> Access-Mode is one of "SEQUENTIAL", "RANDOM", "DYNAMIC".
+*> Open-Mode is one of "INPUT", "OUTPUT", "I-O", "EXTEND".
+*> Status is set on return the same way a FILE STATUS clause would be.
+*> Named File-Open (not the bare COBOL reserved word OPEN) so a call-site
+*> reference can never be misread as the OPEN statement, the same
+*> qualification convention Sort-File/Log-Open/Display-Map/etc. already
+*> use throughout this changeset.
+program-id File-Open export
+    data division
+        linkage section
+        *> Path or DD-name of the file to open
+        01 File-Name Display
+        *> "SEQUENTIAL", "INDEXED", or "RELATIVE"
+        01 Organization Display
+        *> "SEQUENTIAL", "RANDOM", or "DYNAMIC"
+        01 Access-Mode Display
+        *> "INPUT", "OUTPUT", "I-O", or "EXTEND"
+        01 Open-Mode Display
+        *> Record layout length in bytes
+        01 Record-Length Comp-4
+        *> Field name/offset used as the record key for INDEXED/RELATIVE files
+        01 Key-Spec Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+        *> Opaque handle used by File-Read/File-Write/File-Rewrite/File-Close
+        01 File-Handle Comp-4
+    procedure division using File-Name, Organization, Access-Mode, Open-Mode,
+                              Record-Length, Key-Spec, Status
+                       returning File-Handle
+end
+
+*> Reads the next record (Read-Type "NEXT") or the record matching
+*> Key-Value (Read-Type "KEY", random/dynamic access on INDEXED/RELATIVE
+*> files). Read-Type, not a blank Key-Value, selects the mode, so a real
+*> record keyed entirely on spaces is still reachable by keyed read.
+program-id File-Read export
+    data division
+        linkage section
+        *> Handle returned by File-Open
+        01 File-Handle Comp-4
+        *> "NEXT" for a sequential next-record read, "KEY" to read by
+        *> Key-Value
+        01 Read-Type Display
+        *> Key to read by when Read-Type is "KEY"; ignored for "NEXT"
+        01 Key-Value Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+        *> Record data read from the file
+        01 Record Display
+    procedure division using File-Handle, Read-Type, Key-Value, Status
+                       returning Record
+end
+
+*> Writes a new record to the file identified by File-Handle.
+program-id File-Write export
+    data division
+        linkage section
+        *> Handle returned by File-Open
+        01 File-Handle Comp-4
+        *> Record data to write
+        01 Record Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using File-Handle, Record
+                       returning Status
+end
+
+*> Rewrites the current or keyed record in place.
+program-id File-Rewrite export
+    data division
+        linkage section
+        *> Handle returned by File-Open
+        01 File-Handle Comp-4
+        *> Replacement record data
+        01 Record Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using File-Handle, Record
+                       returning Status
+end
+
+*> Closes a file previously opened with File-Open.
+program-id File-Close export
+    data division
+        linkage section
+        *> Handle returned by File-Open
+        01 File-Handle Comp-4
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using File-Handle
+                       returning Status
+end
+</content>
