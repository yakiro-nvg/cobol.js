@@ -0,0 +1,59 @@
+module Screen
+
+*> Paints a named map to the terminal, the way EXEC CICS SEND MAP paints
+*> a BMS map. Map-Name identifies a screen layout the runtime host
+*> resolves (field positions, labels, protected/unprotected attributes);
+*> Field-Values supplies the unprotected field contents to populate it
+*> with, as a single delimited string in field-definition order.
+program-id Display-Map export
+    data division
+        linkage section
+        *> Name of the screen layout to paint
+        01 Map-Name Display
+        *> Delimited field values to populate the map with
+        01 Field-Values Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using Map-Name, Field-Values
+                       returning Status
+end
+
+*> Reads a single unprotected field back from the currently displayed
+*> map, the way EXEC CICS RECEIVE MAP reads one field at a time.
+program-id Accept-Field export
+    data division
+        linkage section
+        *> Name of the currently displayed screen layout
+        01 Map-Name Display
+        *> Name of the field to read
+        01 Field-Name Display
+        *> Two-digit FILE STATUS style return code; non-"00" covers no
+        *> map currently displayed or Field-Name not defined on the map
+        01 Status Display
+        *> Value the operator entered
+        01 Field-Value Display
+    procedure division using Map-Name, Field-Name, Status
+                       returning Field-Value
+end
+
+*> Reads every unprotected field back from the currently displayed map
+*> in one call, along with the AID key (e.g. "ENTER", "PF3") the
+*> operator pressed to submit it.
+program-id Read-Screen export
+    data division
+        linkage section
+        *> Name of the currently displayed screen layout
+        01 Map-Name Display
+        *> Attention key the operator pressed, e.g. "ENTER" or "PF3";
+        *> passed in the USING list but set on return by the callee, the
+        *> same as Status is elsewhere, since there is nothing to supply
+        *> going in
+        01 Aid-Key Display
+        *> Two-digit FILE STATUS style return code; non-"00" covers no
+        *> map currently displayed
+        01 Status Display
+        *> Delimited field values read back from the screen
+        01 Field-Values Display
+    procedure division using Map-Name, Aid-Key, Status
+                       returning Field-Values
+end
