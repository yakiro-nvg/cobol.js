@@ -0,0 +1,80 @@
+module Report
+
+*> Opens a paginated report, remembering the column headers to repeat
+*> after every page break and the page size to break on. Also resets
+*> the module's own running subtotal and grand-total accumulators to
+*> zero for the new report.
+program-id Report-Open export
+    data division
+        linkage section
+        *> Path or DD-name of the report output file
+        01 Report-File Display
+        *> Report title printed in the page header
+        01 Title Display
+        *> Column header line(s) repeated after every page break
+        01 Column-Headers Display
+        *> Number of print lines per page, headers included
+        01 Lines-Per-Page Comp-4
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using Report-File, Title, Column-Headers,
+                              Lines-Per-Page
+                       returning Status
+end
+
+*> Writes one detail line, advancing to a new page (re-printing the
+*> title and column headers) when Lines-Per-Page would be exceeded.
+*> Amount is added into the module's own running subtotal for the
+*> current control group and into its grand total; callers that are
+*> not accumulating an amount for this line (e.g. a heading or blank
+*> line) pass zero.
+program-id Report-Line export
+    data division
+        linkage section
+        *> Detail line to print
+        01 Detail-Line Display
+        *> Amount to add to the running subtotal and grand total
+        01 Amount Comp-2
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+    procedure division using Detail-Line, Amount
+                       returning Status
+end
+
+*> Prints a control-break subtotal line for Break-Label using the
+*> module's own running subtotal accumulator (built up by Report-Line
+*> since the last break), then resets that accumulator to zero. The
+*> grand-total accumulator is untouched and keeps running until
+*> Report-Close prints it. Break-Total is returned so the caller can
+*> also use the printed figure, but the module computes it -- callers
+*> do not maintain their own subtotal.
+program-id Report-Break export
+    data division
+        linkage section
+        *> Label identifying the control group breaking, e.g. account number
+        01 Break-Label Display
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+        *> Subtotal the module accumulated for the group that just broke
+        01 Break-Total Comp-2
+    procedure division using Break-Label, Status
+                       returning Break-Total
+end
+
+*> Prints the report's grand total footer, using the module's own
+*> grand-total accumulator (built up by Report-Line across every
+*> control break since Report-Open), and closes the report file.
+*> Grand-Total is returned so the caller can also use the printed
+*> figure, but the module computes it -- callers do not maintain their
+*> own grand total.
+program-id Report-Close export
+    data division
+        linkage section
+        *> Two-digit FILE STATUS style return code
+        01 Status Display
+        *> Grand total the module accumulated since Report-Open
+        01 Grand-Total Comp-2
+    procedure division using Status
+                       returning Grand-Total
+end
+</content>
